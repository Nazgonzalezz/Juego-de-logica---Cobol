@@ -0,0 +1,22 @@
+ ******************************************************************
+      * Copybook:   SCOREREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the SCOREHST score-history
+      *             file. SH-KEY leads with the player id so every
+      *             one player's rounds sort and read together;
+      *             SH-SESSION-SEQ makes the key unique across that
+      *             player's many sessions.
+      ******************************************************************
+       01  SCOREHST-RECORD.
+           05  SH-KEY.
+               10  SH-PLAYER-ID          PIC X(10).
+               10  SH-SESSION-SEQ        PIC 9(05).
+           05  SH-GAME-DATE              PIC 9(08).
+           05  SH-TARGET-NUMBER          PIC 9(03).
+           05  SH-ATTEMPT-COUNT          PIC 9(03).
+           05  SH-REJECT-COUNT           PIC 9(03).
+           05  SH-WIN-LOSE-FLAG          PIC X(01).
+               88  SH-ROUND-WON          VALUE 'W'.
+               88  SH-ROUND-LOST         VALUE 'L'.
+           05  SH-LAST-HINT              PIC X(08).
