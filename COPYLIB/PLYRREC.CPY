@@ -0,0 +1,22 @@
+ ******************************************************************
+      * Copybook:   PLYRREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the PLAYLST batch input file.
+      *             One record drives one unattended round of
+      *             EJEAZAR1: the target number to use (so the batch
+      *             run is reproducible) and the list of guesses to
+      *             feed through 2000/3000 in place of a terminal
+      *             ACCEPT.
+      * Modification History:
+      * 08/2026  GNA  Added PL-DIFFICULTY so a batch row can drive
+      *               EASY/HARD bounds, not just MEDIUM - without it
+      *               7200-RUN-BATCH-ROUND had no way to know a row's
+      *               target/guesses were built for a different range.
+      ******************************************************************
+       01  PLAYERLIST-RECORD.
+           05  PL-PLAYER-ID              PIC X(10).
+           05  PL-TARGET-NUMBER          PIC 9(03).
+           05  PL-DIFFICULTY             PIC X(01).
+           05  PL-GUESS-COUNT            PIC 9(02).
+           05  PL-GUESS-LIST             PIC 9(03) OCCURS 10 TIMES.
