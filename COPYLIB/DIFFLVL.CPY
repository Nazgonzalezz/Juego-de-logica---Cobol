@@ -0,0 +1,23 @@
+ ******************************************************************
+      * Copybook:   DIFFLVL
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Range and attempt limits for each difficulty
+      *             level offered by EJEAZAR1. Kept as a copybook so
+      *             other programs (and future difficulty levels)
+      *             can share the same numbers.
+      ******************************************************************
+       01  DIFF-EASY-LEVEL.
+           05  DL-EASY-MIN-RANGE         PIC 9(03) VALUE 001.
+           05  DL-EASY-MAX-RANGE         PIC 9(03) VALUE 050.
+           05  DL-EASY-MAX-ATTEMPTS      PIC 9(03) VALUE 010.
+
+       01  DIFF-MEDIUM-LEVEL.
+           05  DL-MEDIUM-MIN-RANGE       PIC 9(03) VALUE 001.
+           05  DL-MEDIUM-MAX-RANGE       PIC 9(03) VALUE 100.
+           05  DL-MEDIUM-MAX-ATTEMPTS    PIC 9(03) VALUE 007.
+
+       01  DIFF-HARD-LEVEL.
+           05  DL-HARD-MIN-RANGE         PIC 9(03) VALUE 001.
+           05  DL-HARD-MAX-RANGE         PIC 9(03) VALUE 200.
+           05  DL-HARD-MAX-ATTEMPTS      PIC 9(03) VALUE 005.
