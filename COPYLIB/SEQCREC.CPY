@@ -0,0 +1,16 @@
+ ******************************************************************
+      * Copybook:   SEQCREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the SEQCTLF file - one record
+      *             per player holding the next SCOREHST session
+      *             sequence number to hand out. Replaces deriving
+      *             SH-SESSION-SEQ from a time-of-day slice, which
+      *             collided whenever two rounds for the same player
+      *             finished in the same centisecond (routine in the
+      *             batch driver, where rounds run back-to-back with
+      *             nothing but file I/O between them).
+      ******************************************************************
+       01  SEQ-CTL-RECORD.
+           05  SC-PLAYER-ID              PIC X(10).
+           05  SC-NEXT-SEQ               PIC 9(05).
