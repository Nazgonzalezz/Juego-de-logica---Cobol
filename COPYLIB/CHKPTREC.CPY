@@ -0,0 +1,24 @@
+ ******************************************************************
+      * Copybook:   CHKPTREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the CHKPTFL checkpoint file.
+      *             One record per player captures enough of
+      *             EJEAZAR1's working storage to resume a round
+      *             that got cut off mid-game.
+      * Modification History:
+      * 08/2026  GNA  Added CK-SESSION-SEQ so the SEQCTLF-assigned
+      *               session sequence survives a resume instead of
+      *               a fresh one being handed out.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-PLAYER-ID              PIC X(10).
+           05  CK-TARGET-NUMBER          PIC 9(03).
+           05  CK-ATTEMPT-COUNT          PIC 9(03).
+           05  CK-REJECT-COUNT           PIC 9(03).
+           05  CK-GAME-OVER-FLAG         PIC X(01).
+           05  CK-WIN-LOSE-FLAG          PIC X(01).
+           05  CK-MIN-RANGE              PIC 9(03).
+           05  CK-MAX-RANGE              PIC 9(03).
+           05  CK-MAX-ATTEMPTS           PIC 9(03).
+           05  CK-SESSION-SEQ            PIC 9(05).
