@@ -0,0 +1,22 @@
+ ******************************************************************
+      * Copybook:   SEEDREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the SEEDFILE daily-challenge
+      *             seed file, keyed by the calendar date so every
+      *             terminal that plays that day draws the same
+      *             target number.
+      * Modification History:
+      * 08/2026  GNA  Folded SD-DIFFICULTY into SD-SEED-KEY. MIN-
+      *               RANGE/MAX-RANGE differ by difficulty, so a key
+      *               of date alone let an EASY player read back a
+      *               target a HARD player generated earlier that
+      *               day - out of their range and unwinnable. Each
+      *               difficulty now gets its own shared daily
+      *               target.
+      ******************************************************************
+       01  SEED-RECORD.
+           05  SD-SEED-KEY.
+               10  SD-SEED-DATE          PIC 9(08).
+               10  SD-DIFFICULTY         PIC X(01).
+           05  SD-TARGET-NUMBER          PIC 9(03).
