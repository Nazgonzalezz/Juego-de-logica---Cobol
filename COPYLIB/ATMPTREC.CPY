@@ -0,0 +1,20 @@
+ ******************************************************************
+      * Copybook:   ATMPTREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the ATTMPTLG file - one record
+      *             per guess checked by 3000-SEE-IF-THE-NUMBER-IS-
+      *             HERE, carrying the guess, the target, and the
+      *             hint given. AT-SESSION-SEQ ties each row back to
+      *             the SCOREHST row the round eventually writes, so
+      *             the full guess-by-guess trail for a session can
+      *             be read back and checked for whether the player
+      *             was actually narrowing the range.
+      ******************************************************************
+       01  ATTEMPT-RECORD.
+           05  AT-PLAYER-ID              PIC X(10).
+           05  AT-SESSION-SEQ            PIC 9(05).
+           05  AT-ATTEMPT-NO             PIC 9(03).
+           05  AT-GUESS-NUMBER           PIC 9(03).
+           05  AT-TARGET-NUMBER          PIC 9(03).
+           05  AT-HINT                   PIC X(08).
