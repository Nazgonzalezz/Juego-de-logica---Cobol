@@ -0,0 +1,19 @@
+ ******************************************************************
+      * Copybook:   AUDTREC
+      * Author:     GONZALEZ NAZARENA ARACELI
+      * Date:       08/2026
+      * Purpose:    Record layout for the AUDITLOG file. One record
+      *             is written for every raw ACCEPT the game takes
+      *             in - valid, invalid, or rejected - before
+      *             2100-GET-ONE-NUMBER's validation logic ever looks
+      *             at it, so a disputed turn can be traced back to
+      *             exactly what was typed.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AL-PLAYER-ID              PIC X(10).
+           05  AL-LOG-DATE               PIC 9(08).
+           05  AL-LOG-TIME               PIC 9(08).
+           05  AL-RAW-INPUT              PIC X(03).
+           05  AL-SOURCE                 PIC X(01).
+               88  AL-SOURCE-INTERACTIVE VALUE 'I'.
+               88  AL-SOURCE-BATCH       VALUE 'B'.
