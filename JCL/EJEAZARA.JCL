@@ -0,0 +1,42 @@
+//EJEAZRA  JOB (TRNG001),'GUESS GAME ALLOC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* One-time setup: DEFINEs the four VSAM KSDS clusters EJEAZAR1
+//* reads/writes (SCOREHST/SEEDFILE/CHKPTFL/SEQCTLF). Run this
+//* before JCL/EJEAZAR1.JCL is ever run against a new TRNG region -
+//* EJEAZAR1 itself can load records into an empty cluster, but it
+//* cannot DEFINE the cluster, and neither can a DD's SPACE/DCB
+//* parameters (those allocate physical sequential space, not a
+//* VSAM cluster). Key/record sizes come straight off SCOREREC,
+//* SEEDREC, CHKPTREC, and SEQCREC in COPYLIB.
+//* Safe to rerun by accident - IDCAMS reports a duplicate dataset
+//* name and leaves the existing cluster and its data alone.
+//*--------------------------------------------------------------
+//ALLOC    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(TRNG.EJEAZAR1.SCOREHST)  -
+       INDEXED                                  -
+       KEYS(15 0)                               -
+       RECORDSIZE(41 41)                        -
+       RECORDS(1000 500)                        -
+       )
+  DEFINE CLUSTER (NAME(TRNG.EJEAZAR1.SEEDFILE)  -
+       INDEXED                                  -
+       KEYS(9 0)                                -
+       RECORDSIZE(12 12)                        -
+       RECORDS(200 100)                         -
+       )
+  DEFINE CLUSTER (NAME(TRNG.EJEAZAR1.CHKPTFL)   -
+       INDEXED                                  -
+       KEYS(10 0)                               -
+       RECORDSIZE(35 35)                        -
+       RECORDS(500 250)                         -
+       )
+  DEFINE CLUSTER (NAME(TRNG.EJEAZAR1.SEQCTLF)   -
+       INDEXED                                  -
+       KEYS(10 0)                               -
+       RECORDSIZE(15 15)                        -
+       RECORDS(500 250)                         -
+       )
+/*
