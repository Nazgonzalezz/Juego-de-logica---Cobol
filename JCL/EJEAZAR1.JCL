@@ -0,0 +1,36 @@
+//EJEAZAR1 JOB (TRNG001),'GUESS GAME BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs EJEAZAR1 in batch against a fixed PLAYLST so the guessing
+//* logic can be regression tested overnight instead of someone on
+//* the day shift typing guesses by hand. PARM='BATCH' switches
+//* MAIN-PROCEDURE straight into 7000-BATCH-DRIVER.
+//* SCOREHST/SEEDFILE/CHKPTFL/SEQCTLF are VSAM KSDS clusters - run
+//* JCL/EJEAZARA.JCL once, before the first time this job runs, to
+//* DEFINE them. A DD's SPACE/DCB parameters allocate a physical
+//* sequential dataset, not a VSAM cluster, so they can't stand in
+//* for that one-time setup; that is also why these four stay on
+//* DISP=SHR here instead of a create-on-first-use disposition.
+//* EJEAZAR1's own STATUS="35" open logic is a defensive fallback
+//* for a cluster that existed and got deleted mid-history, not a
+//* substitute for running JCL/EJEAZARA.JCL.
+//* ATTMPTLG/AUDITLOG are plain sequential append logs, so they can
+//* allocate themselves on first use - DISP=(MOD,CATLG,CATLG) with
+//* SPACE/DCB lets the first run create and catalog them and later
+//* runs just extend what's there.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=EJEAZAR1,PARM='BATCH'
+//STEPLIB  DD DSN=TRNG.EJEAZAR1.LOADLIB,DISP=SHR
+//PLAYLST  DD DSN=TRNG.EJEAZAR1.PLAYLST,DISP=SHR
+//SCOREHST DD DSN=TRNG.EJEAZAR1.SCOREHST,DISP=SHR
+//SEEDFILE DD DSN=TRNG.EJEAZAR1.SEEDFILE,DISP=SHR
+//CHKPTFL  DD DSN=TRNG.EJEAZAR1.CHKPTFL,DISP=SHR
+//SEQCTLF  DD DSN=TRNG.EJEAZAR1.SEQCTLF,DISP=SHR
+//ATTMPTLG DD DSN=TRNG.EJEAZAR1.ATTMPTLG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=32)
+//AUDITLOG DD DSN=TRNG.EJEAZAR1.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=30)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
