@@ -2,40 +2,583 @@
       * Author:GONZALEZ NAZARENA ARACELI
       * Date:02/2024
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -I COPYLIB
+      *-----------------------------------------------------------
+      * Modification History:
+      * 02/2024  GNA  Original guess-the-number skeleton.
+      * 08/2026  GNA  Wired 4000-SHOW-NUMBER-OF-ATTEMPTS into
+      *               MAIN-PROCEDURE and added WS-ATTEMPT-COUNT so
+      *               every session reports how many tries it took.
+      * 08/2026  GNA  Added the SCOREHST score-history file so a
+      *               player's result survives past STOP RUN.
+      * 08/2026  GNA  1000-CALL-ROUTINE now draws a real target
+      *               number through RANDGEN, with an optional
+      *               daily-challenge mode backed by SEEDFILE.
+      * 08/2026  GNA  2000-ENTER-VALIDATED-NUMBER now rejects
+      *               non-numeric and out-of-range guesses and
+      *               counts them separately via WS-REJECT-COUNT.
+      * 08/2026  GNA  3000-SEE-IF-THE-NUMBER-IS-HERE now tells the
+      *               player TOO HIGH/TOO LOW and records the hint
+      *               given for that attempt.
+      * 08/2026  GNA  Added EASY/MEDIUM/HARD difficulty selection
+      *               (DIFFLVL copybook) and a WS-MAX-ATTEMPTS bound so
+      *               a round ends as a loss instead of looping
+      *               forever.
+      * 08/2026  GNA  Added CHKPTFL so a killed session can be
+      *               resumed from the last completed round instead
+      *               of starting over.
+      * 08/2026  GNA  Added PARM='BATCH' entry point that drives
+      *               PLAYLST through 2000/3000 unattended for
+      *               overnight regression runs.
+      * 08/2026  GNA  Added AUDITLOG so every raw ACCEPT - valid,
+      *               invalid, or rejected - is on record before
+      *               2100 validates it.
+      * 08/2026  GNA  2100 now right-justifies WS-RAW-INPUT before
+      *               zero-filling it - ACCEPT left-justifies, so a
+      *               one- or two-digit guess was being zero-filled
+      *               on the wrong side.
+      * 08/2026  GNA  SEEDFILE key now carries difficulty along with
+      *               the date, so the daily target is per-difficulty
+      *               instead of whoever generates it first pinning
+      *               an out-of-range target for everybody else.
+      * 08/2026  GNA  Added SEQCTLF so SH-SESSION-SEQ/AT-SESSION-SEQ
+      *               come from a real per-player counter instead of
+      *               a time-of-day slice - the old scheme collided
+      *               whenever two rounds finished in the same
+      *               centisecond, which the batch driver does
+      *               routinely.
+      * 08/2026  GNA  Added ATTMPTLG so every attempt's guess, target,
+      *               and hint is on record, not just the last one -
+      *               needed to tell whether a player is narrowing
+      *               the range guess-over-guess.
+      * 08/2026  GNA  PARM stays on ACCEPT FROM COMMAND-LINE - tried
+      *               routing it through the LINKAGE SECTION instead,
+      *               but EJEAZAR1 is the top-level program EXEC PGM=
+      *               runs directly, not a CALLed subprogram, so
+      *               PROCEDURE DIVISION USING has no caller to
+      *               supply it and the load module won't link.
+      * 08/2026  GNA  2150-GET-BATCH-GUESS now bounds WS-GUESS-INDEX
+      *               against WS-MAX-GUESSES as well as PL-GUESS-COUNT,
+      *               so a PLAYLST row with a guess count over 10 can't
+      *               index past PL-GUESS-LIST.
+      * 08/2026  GNA  7200-RUN-BATCH-ROUND now sets range/attempt
+      *               bounds from the new PL-DIFFICULTY field (via the
+      *               same 0160-SET-DIFFICULTY-BOUNDS the interactive
+      *               side uses) instead of always running MEDIUM -
+      *               EASY/HARD PLAYLST rows were being forced through
+      *               1-100 and losing on any out-of-range guess.
+      * 08/2026  GNA  1000-CALL-ROUTINE's WRITE SEED-RECORD now handles
+      *               INVALID KEY: two terminals racing to generate the
+      *               same day+difficulty daily seed both miss the READ,
+      *               but only one WRITE wins, and the loser now re-
+      *               READs and takes the winner's SD-TARGET-NUMBER
+      *               instead of playing its own separately-generated
+      *               target.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJEAZAR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCOREHST-FILE ASSIGN TO "SCOREHST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS WS-SCOREHST-STATUS.
+
+           SELECT SEEDFILE-FILE ASSIGN TO "SEEDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SD-SEED-KEY
+               FILE STATUS IS WS-SEEDFILE-STATUS.
+
+           SELECT CHKPTFL-FILE ASSIGN TO "CHKPTFL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-PLAYER-ID
+               FILE STATUS IS WS-CHKPTFL-STATUS.
+
+           SELECT PLAYERLIST-FILE ASSIGN TO "PLAYLST"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PLAYERLIST-STATUS.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT SEQCTLF-FILE ASSIGN TO "SEQCTLF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-PLAYER-ID
+               FILE STATUS IS WS-SEQCTLF-STATUS.
+
+           SELECT ATTMPTLG-FILE ASSIGN TO "ATTMPTLG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ATTMPTLG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
-       
+       FD  SCOREHST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SCOREREC.
+
+       FD  SEEDFILE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SEEDREC.
+
+       FD  CHKPTFL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPTREC.
+
+       FD  PLAYERLIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PLYRREC.
+
+       FD  AUDITLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDTREC.
+
+       FD  SEQCTLF-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SEQCREC.
+
+       FD  ATTMPTLG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ATMPTREC.
+
        WORKING-STORAGE SECTION.
        77  flag                          PIC 9     VALUE 0.
-       
+       77  WS-ATTEMPT-COUNT              PIC 9(03) VALUE ZERO.
+       77  WS-REJECT-COUNT               PIC 9(03) VALUE ZERO.
+       77  WS-MAX-GUESSES                PIC 9(02) VALUE 10.
+       01  WS-SCOREHST-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-SEEDFILE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-CHKPTFL-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-PLAYERLIST-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-AUDITLOG-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-SEQCTLF-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-ATTMPTLG-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-PARM                       PIC X(08) VALUE SPACES.
+       01  WS-BATCH-MODE-SW              PIC X(01) VALUE 'N'.
+           88  BATCH-MODE-ON             VALUE 'B'.
+       01  WS-GUESS-INDEX                PIC 9(02) VALUE ZERO.
+       01  WS-CURRENT-SESSION-SEQ        PIC 9(05) VALUE ZERO.
+       01  WS-TRIMMED-INPUT               PIC X(03) VALUE SPACES.
+       01  WS-TRIMMED-LEN                 PIC 9(02) COMP VALUE ZERO.
+       01  WS-RESUME-SW                  PIC X(01) VALUE 'N'.
+           88  RESUME-REQUESTED          VALUE 'Y'.
+       01  WS-PLAYER-ID                  PIC X(10) VALUE SPACES.
+       01  WS-TARGET-NUMBER               PIC 9(03) VALUE ZERO.
+       01  WS-MIN-RANGE                   PIC 9(03) VALUE 001.
+       01  WS-MAX-RANGE                   PIC 9(03) VALUE 100.
+       01  WS-GUESS-NUMBER                PIC 9(03) VALUE ZERO.
+       01  WS-RAW-INPUT                   PIC X(03) VALUE SPACES.
+       01  WS-VALID-ENTRY-SW              PIC X(01) VALUE 'N'.
+           88  ENTRY-IS-VALID            VALUE 'Y'.
+       01  WS-LAST-HINT                   PIC X(08) VALUE SPACES.
+       01  WS-MAX-ATTEMPTS                 PIC 9(03) VALUE 007.
+       01  WS-DIFFICULTY-SW               PIC X(01) VALUE 'M'.
+           88  DIFF-EASY                 VALUE 'E'.
+           88  DIFF-MEDIUM               VALUE 'M'.
+           88  DIFF-HARD                 VALUE 'H'.
+       01  WS-GAME-OVER-SW                PIC X(01) VALUE 'N'.
+           88  GAME-IS-OVER              VALUE 'Y'.
+       COPY DIFFLVL.
+       01  WS-WIN-LOSE-FLAG               PIC X(01) VALUE SPACE.
+           88  ROUND-WON                 VALUE 'W'.
+           88  ROUND-LOST                VALUE 'L'.
+       01  WS-DAILY-MODE-SW               PIC X(01) VALUE 'Y'.
+           88  DAILY-MODE-ON             VALUE 'Y'.
+       01  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+       01  WS-TIME-NOW                   PIC 9(08) VALUE ZERO.
+       01  WS-SEED-VALUE                 PIC 9(08) VALUE ZERO.
+
        PROCEDURE DIVISION.
-      *///////////////////////////////////////////////////////////////// 
+      */////////////////////////////////////////////////////////////////
        MAIN-PROCEDURE.
            DISPLAY "INICIAL EJEAZA1"
-           PERFORM 1000-CALL-ROUTINE
-           PERFORM 2000-ENTER-VALIDATED-NUMBER
-           PERFORM 3000-SEE-IF-THE-NUMBER-IS-HERE
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM(1:5) = "BATCH"
+               SET BATCH-MODE-ON TO TRUE
+           END-IF
+           PERFORM 0100-OPEN-FILES
+           IF BATCH-MODE-ON
+               PERFORM 7000-BATCH-DRIVER
+           ELSE
+               PERFORM 0200-GET-PLAYER-ID
+               PERFORM 0300-CHECK-FOR-CHECKPOINT
+               IF RESUME-REQUESTED
+                   PERFORM 0350-RESUME-FROM-CHECKPOINT
+               ELSE
+                   PERFORM 0150-SELECT-DIFFICULTY
+                   PERFORM 0250-SELECT-GAME-MODE
+                   PERFORM 1000-CALL-ROUTINE
+                   PERFORM 0450-GET-NEXT-SESSION-SEQ
+               END-IF
+               PERFORM 5000-PLAY-ROUND UNTIL GAME-IS-OVER
+               PERFORM 4000-SHOW-NUMBER-OF-ATTEMPTS
+           END-IF
+           PERFORM 0900-CLOSE-FILES
            STOP RUN.
-      *///////////////////////////////////////////////////////////////// 
-       
+      */////////////////////////////////////////////////////////////////
+
+       0100-OPEN-FILES.
+           OPEN I-O SCOREHST-FILE
+           IF WS-SCOREHST-STATUS = "35"
+               OPEN OUTPUT SCOREHST-FILE
+               CLOSE SCOREHST-FILE
+               OPEN I-O SCOREHST-FILE
+           END-IF
+           OPEN I-O SEEDFILE-FILE
+           IF WS-SEEDFILE-STATUS = "35"
+               OPEN OUTPUT SEEDFILE-FILE
+               CLOSE SEEDFILE-FILE
+               OPEN I-O SEEDFILE-FILE
+           END-IF
+           OPEN I-O CHKPTFL-FILE
+           IF WS-CHKPTFL-STATUS = "35"
+               OPEN OUTPUT CHKPTFL-FILE
+               CLOSE CHKPTFL-FILE
+               OPEN I-O CHKPTFL-FILE
+           END-IF
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+               CLOSE AUDITLOG-FILE
+               OPEN EXTEND AUDITLOG-FILE
+           END-IF
+           OPEN I-O SEQCTLF-FILE
+           IF WS-SEQCTLF-STATUS = "35"
+               OPEN OUTPUT SEQCTLF-FILE
+               CLOSE SEQCTLF-FILE
+               OPEN I-O SEQCTLF-FILE
+           END-IF
+           OPEN EXTEND ATTMPTLG-FILE
+           IF WS-ATTMPTLG-STATUS = "35"
+               OPEN OUTPUT ATTMPTLG-FILE
+               CLOSE ATTMPTLG-FILE
+               OPEN EXTEND ATTMPTLG-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+
+       0150-SELECT-DIFFICULTY.
+           DISPLAY "SELECT DIFFICULTY - EASY(E) MEDIUM(M) HARD(H): "
+               WITH NO ADVANCING
+           ACCEPT WS-DIFFICULTY-SW
+           PERFORM 0160-SET-DIFFICULTY-BOUNDS.
+      *-----------------------------------------------------------------
+
+       0160-SET-DIFFICULTY-BOUNDS.
+           EVALUATE TRUE
+               WHEN DIFF-EASY
+                   MOVE DL-EASY-MIN-RANGE TO WS-MIN-RANGE
+                   MOVE DL-EASY-MAX-RANGE TO WS-MAX-RANGE
+                   MOVE DL-EASY-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+               WHEN DIFF-HARD
+                   MOVE DL-HARD-MIN-RANGE TO WS-MIN-RANGE
+                   MOVE DL-HARD-MAX-RANGE TO WS-MAX-RANGE
+                   MOVE DL-HARD-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+               WHEN OTHER
+                   MOVE 'M' TO WS-DIFFICULTY-SW
+                   MOVE DL-MEDIUM-MIN-RANGE TO WS-MIN-RANGE
+                   MOVE DL-MEDIUM-MAX-RANGE TO WS-MAX-RANGE
+                   MOVE DL-MEDIUM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+
+       0200-GET-PLAYER-ID.
+           DISPLAY "ENTER PLAYER ID: " WITH NO ADVANCING
+           ACCEPT WS-PLAYER-ID.
+      *-----------------------------------------------------------------
+
+       0250-SELECT-GAME-MODE.
+           DISPLAY "DAILY CHALLENGE? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-DAILY-MODE-SW.
+      *-----------------------------------------------------------------
+
+       0300-CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-SW
+           MOVE WS-PLAYER-ID TO CK-PLAYER-ID
+           READ CHKPTFL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "SAVED GAME FOUND. RESUME? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESUME-SW
+           END-READ.
+      *-----------------------------------------------------------------
+
+       0350-RESUME-FROM-CHECKPOINT.
+           MOVE CK-TARGET-NUMBER TO WS-TARGET-NUMBER
+           MOVE CK-ATTEMPT-COUNT TO WS-ATTEMPT-COUNT
+           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CK-GAME-OVER-FLAG TO WS-GAME-OVER-SW
+           MOVE CK-WIN-LOSE-FLAG TO WS-WIN-LOSE-FLAG
+           MOVE CK-MIN-RANGE TO WS-MIN-RANGE
+           MOVE CK-MAX-RANGE TO WS-MAX-RANGE
+           MOVE CK-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+           MOVE CK-SESSION-SEQ TO WS-CURRENT-SESSION-SEQ
+           DISPLAY "RESUMING GAME - " WS-ATTEMPT-COUNT
+               " ATTEMPTS SO FAR".
+      *-----------------------------------------------------------------
+
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-PLAYER-ID TO CK-PLAYER-ID
+           MOVE WS-TARGET-NUMBER TO CK-TARGET-NUMBER
+           MOVE WS-ATTEMPT-COUNT TO CK-ATTEMPT-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-GAME-OVER-SW TO CK-GAME-OVER-FLAG
+           MOVE WS-WIN-LOSE-FLAG TO CK-WIN-LOSE-FLAG
+           MOVE WS-MIN-RANGE TO CK-MIN-RANGE
+           MOVE WS-MAX-RANGE TO CK-MAX-RANGE
+           MOVE WS-MAX-ATTEMPTS TO CK-MAX-ATTEMPTS
+           MOVE WS-CURRENT-SESSION-SEQ TO CK-SESSION-SEQ
+           IF GAME-IS-OVER
+               DELETE CHKPTFL-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+           ELSE
+               WRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       REWRITE CHECKPOINT-RECORD
+               END-WRITE
+           END-IF.
+      *-----------------------------------------------------------------
+
+       0450-GET-NEXT-SESSION-SEQ.
+           MOVE WS-PLAYER-ID TO SC-PLAYER-ID
+           READ SEQCTLF-FILE
+               INVALID KEY
+                   MOVE 1 TO SC-NEXT-SEQ
+               NOT INVALID KEY
+                   ADD 1 TO SC-NEXT-SEQ
+           END-READ
+           MOVE SC-NEXT-SEQ TO WS-CURRENT-SESSION-SEQ
+           WRITE SEQ-CTL-RECORD
+               INVALID KEY
+                   REWRITE SEQ-CTL-RECORD
+           END-WRITE.
+      *-----------------------------------------------------------------
+
+       0900-CLOSE-FILES.
+           CLOSE SCOREHST-FILE
+           CLOSE SEEDFILE-FILE
+           CLOSE CHKPTFL-FILE
+           CLOSE AUDITLOG-FILE
+           CLOSE SEQCTLF-FILE
+           CLOSE ATTMPTLG-FILE.
+      *-----------------------------------------------------------------
+
        1000-CALL-ROUTINE.
-           
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           IF DAILY-MODE-ON
+               MOVE WS-CURRENT-DATE TO SD-SEED-DATE
+               MOVE WS-DIFFICULTY-SW TO SD-DIFFICULTY
+               READ SEEDFILE-FILE
+                   INVALID KEY
+                       PERFORM 1100-GENERATE-NEW-TARGET
+                       MOVE WS-CURRENT-DATE TO SD-SEED-DATE
+                       MOVE WS-DIFFICULTY-SW TO SD-DIFFICULTY
+                       MOVE WS-TARGET-NUMBER TO SD-TARGET-NUMBER
+                       WRITE SEED-RECORD
+                           INVALID KEY
+                               PERFORM 1150-REREAD-RACED-SEED
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE SD-TARGET-NUMBER TO WS-TARGET-NUMBER
+               END-READ
+           ELSE
+               PERFORM 1100-GENERATE-NEW-TARGET
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1100-GENERATE-NEW-TARGET.
+           ACCEPT WS-TIME-NOW FROM TIME
+           COMPUTE WS-SEED-VALUE = WS-CURRENT-DATE + WS-TIME-NOW
+           CALL "RANDGEN" USING WS-SEED-VALUE, WS-MIN-RANGE,
+               WS-MAX-RANGE, WS-TARGET-NUMBER.
       *-----------------------------------------------------------------
-       
-       2000-ENTER-VALIDATED-NUMBER.   
-           
+
+       1150-REREAD-RACED-SEED.
+           READ SEEDFILE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SD-TARGET-NUMBER TO WS-TARGET-NUMBER
+           END-READ.
       *-----------------------------------------------------------------
-       
+
+       5000-PLAY-ROUND.
+           PERFORM 2000-ENTER-VALIDATED-NUMBER
+           PERFORM 3000-SEE-IF-THE-NUMBER-IS-HERE
+           PERFORM 3500-LOG-ATTEMPT
+           PERFORM 0400-WRITE-CHECKPOINT.
+      *-----------------------------------------------------------------
+
+       2000-ENTER-VALIDATED-NUMBER.
+           MOVE 'N' TO WS-VALID-ENTRY-SW
+           PERFORM 2100-GET-ONE-NUMBER UNTIL ENTRY-IS-VALID.
+      *-----------------------------------------------------------------
+
+       2100-GET-ONE-NUMBER.
+           IF BATCH-MODE-ON
+               PERFORM 2150-GET-BATCH-GUESS
+           ELSE
+               DISPLAY "ENTER YOUR GUESS (" WS-MIN-RANGE "-"
+                   WS-MAX-RANGE "): " WITH NO ADVANCING
+               MOVE SPACES TO WS-RAW-INPUT
+               ACCEPT WS-RAW-INPUT
+           END-IF
+           PERFORM 2060-LOG-RAW-INPUT
+           PERFORM 2070-RIGHT-JUSTIFY-INPUT
+           IF WS-RAW-INPUT IS NOT NUMERIC
+               DISPLAY "INVALID ENTRY - NUMBERS ONLY"
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE WS-RAW-INPUT TO WS-GUESS-NUMBER
+               IF WS-GUESS-NUMBER < WS-MIN-RANGE
+                       OR WS-GUESS-NUMBER > WS-MAX-RANGE
+                   DISPLAY "OUT OF RANGE - ENTER A NUMBER BETWEEN "
+                       WS-MIN-RANGE " AND " WS-MAX-RANGE
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   SET ENTRY-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+
+       2150-GET-BATCH-GUESS.
+           ADD 1 TO WS-GUESS-INDEX
+           IF WS-GUESS-INDEX > PL-GUESS-COUNT
+                   OR WS-GUESS-INDEX > WS-MAX-GUESSES
+               IF PL-GUESS-COUNT > WS-MAX-GUESSES
+                   DISPLAY "WARNING - PL-GUESS-COUNT " PL-GUESS-COUNT
+                       " EXCEEDS PL-GUESS-LIST SIZE FOR " PL-PLAYER-ID
+               END-IF
+               DISPLAY "BATCH GUESS LIST EXHAUSTED FOR "
+                   PL-PLAYER-ID
+               MOVE WS-MIN-RANGE TO WS-RAW-INPUT
+           ELSE
+               MOVE PL-GUESS-LIST(WS-GUESS-INDEX) TO WS-RAW-INPUT
+           END-IF.
+      *-----------------------------------------------------------------
+
+       2060-LOG-RAW-INPUT.
+           MOVE WS-PLAYER-ID TO AL-PLAYER-ID
+           ACCEPT AL-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-LOG-TIME FROM TIME
+           MOVE WS-RAW-INPUT TO AL-RAW-INPUT
+           IF BATCH-MODE-ON
+               SET AL-SOURCE-BATCH TO TRUE
+           ELSE
+               SET AL-SOURCE-INTERACTIVE TO TRUE
+           END-IF
+           WRITE AUDIT-RECORD.
+      *-----------------------------------------------------------------
+
+       2070-RIGHT-JUSTIFY-INPUT.
+           MOVE FUNCTION TRIM(WS-RAW-INPUT) TO WS-TRIMMED-INPUT
+           COMPUTE WS-TRIMMED-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-INPUT))
+           IF WS-TRIMMED-LEN > ZERO
+               MOVE ZEROS TO WS-RAW-INPUT
+               MOVE WS-TRIMMED-INPUT(1:WS-TRIMMED-LEN)
+                   TO WS-RAW-INPUT(4 - WS-TRIMMED-LEN : WS-TRIMMED-LEN)
+           END-IF.
+      *-----------------------------------------------------------------
+
        3000-SEE-IF-THE-NUMBER-IS-HERE.
-           
+           ADD 1 TO WS-ATTEMPT-COUNT
+           IF WS-GUESS-NUMBER = WS-TARGET-NUMBER
+               DISPLAY "CORRECT! YOU FOUND THE NUMBER."
+               MOVE "MATCH" TO WS-LAST-HINT
+               SET ROUND-WON TO TRUE
+               SET GAME-IS-OVER TO TRUE
+           ELSE
+               IF WS-GUESS-NUMBER > WS-TARGET-NUMBER
+                   DISPLAY "TOO HIGH"
+                   MOVE "TOO HIGH" TO WS-LAST-HINT
+               ELSE
+                   DISPLAY "TOO LOW"
+                   MOVE "TOO LOW" TO WS-LAST-HINT
+               END-IF
+               IF WS-ATTEMPT-COUNT >= WS-MAX-ATTEMPTS
+                   DISPLAY "NO ATTEMPTS REMAINING. THE NUMBER WAS "
+                       WS-TARGET-NUMBER
+                   SET ROUND-LOST TO TRUE
+                   SET GAME-IS-OVER TO TRUE
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+
+       3500-LOG-ATTEMPT.
+           MOVE WS-PLAYER-ID TO AT-PLAYER-ID
+           MOVE WS-CURRENT-SESSION-SEQ TO AT-SESSION-SEQ
+           MOVE WS-ATTEMPT-COUNT TO AT-ATTEMPT-NO
+           MOVE WS-GUESS-NUMBER TO AT-GUESS-NUMBER
+           MOVE WS-TARGET-NUMBER TO AT-TARGET-NUMBER
+           MOVE WS-LAST-HINT TO AT-HINT
+           WRITE ATTEMPT-RECORD.
+      *-----------------------------------------------------------------
+
+       4000-SHOW-NUMBER-OF-ATTEMPTS.
+           DISPLAY WS-ATTEMPT-COUNT " VALID GUESSES, " WS-REJECT-COUNT
+               " REJECTED ENTRIES"
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-PLAYER-ID TO SH-PLAYER-ID
+           MOVE WS-CURRENT-SESSION-SEQ TO SH-SESSION-SEQ
+           MOVE WS-CURRENT-DATE TO SH-GAME-DATE
+           MOVE WS-TARGET-NUMBER TO SH-TARGET-NUMBER
+           MOVE WS-ATTEMPT-COUNT TO SH-ATTEMPT-COUNT
+           MOVE WS-REJECT-COUNT TO SH-REJECT-COUNT
+           MOVE WS-WIN-LOSE-FLAG TO SH-WIN-LOSE-FLAG
+           MOVE WS-LAST-HINT TO SH-LAST-HINT
+           WRITE SCOREHST-RECORD
+               INVALID KEY
+                   DISPLAY "SCOREHST WRITE FAILED, STATUS "
+                       WS-SCOREHST-STATUS
+           END-WRITE.
+      *-----------------------------------------------------------------
+
+       7000-BATCH-DRIVER.
+           OPEN INPUT PLAYERLIST-FILE
+           IF WS-PLAYERLIST-STATUS NOT = "00"
+               DISPLAY "PLAYLST OPEN FAILED, STATUS "
+                   WS-PLAYERLIST-STATUS
+           ELSE
+               PERFORM 7100-PROCESS-ONE-PLAYER
+                   UNTIL WS-PLAYERLIST-STATUS = "10"
+               CLOSE PLAYERLIST-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+
+       7100-PROCESS-ONE-PLAYER.
+           READ PLAYERLIST-FILE
+               AT END
+                   MOVE "10" TO WS-PLAYERLIST-STATUS
+               NOT AT END
+                   PERFORM 7200-RUN-BATCH-ROUND
+           END-READ.
+      *-----------------------------------------------------------------
+
+       7200-RUN-BATCH-ROUND.
+           MOVE PL-DIFFICULTY TO WS-DIFFICULTY-SW
+           PERFORM 0160-SET-DIFFICULTY-BOUNDS
+           MOVE PL-PLAYER-ID TO WS-PLAYER-ID
+           MOVE PL-TARGET-NUMBER TO WS-TARGET-NUMBER
+           MOVE ZERO TO WS-ATTEMPT-COUNT
+           MOVE ZERO TO WS-REJECT-COUNT
+           MOVE ZERO TO WS-GUESS-INDEX
+           MOVE 'N' TO WS-GAME-OVER-SW
+           MOVE SPACE TO WS-WIN-LOSE-FLAG
+           PERFORM 0450-GET-NEXT-SESSION-SEQ
+           DISPLAY "BATCH ROUND FOR " PL-PLAYER-ID
+           PERFORM 5000-PLAY-ROUND UNTIL GAME-IS-OVER
+           PERFORM 4000-SHOW-NUMBER-OF-ATTEMPTS.
       *-----------------------------------------------------------------
-       
-       4000-SHOW-NUMBER-OF-ATTEMPTS. 
-           
-      *----------------------------------------------------------------- 
-       END PROGRAM EJEAZAR1.
\ No newline at end of file
+       END PROGRAM EJEAZAR1.
