@@ -0,0 +1,203 @@
+ ******************************************************************
+      * Author:GONZALEZ NAZARENA ARACELI
+      * Date:08/2026
+      * Purpose: Leaderboard report. Reads the SCOREHST score-history
+      *          file EJEAZAR1 writes and prints, per player, the
+      *          best (lowest) winning attempt count, the average
+      *          attempts across that player's sessions, and the
+      *          rejected-entry total, plus overall totals across
+      *          every session on file.
+      * Tectonics: cobc -I COPYLIB
+      *-----------------------------------------------------------
+      * Modification History:
+      * 08/2026  GNA  Original version, built for the floor
+      *               supervisors to post instead of pulling
+      *               SCOREHST numbers by hand.
+      * 08/2026  GNA  1150-FIND-OR-ADD-PLAYER now checks
+      *               WS-PLAYER-TABLE-COUNT against WS-MAX-PLAYERS
+      *               before adding a new player, instead of letting
+      *               the 51st distinct player write past PLAYER-TABLE.
+      * 08/2026  GNA  Renamed scalar WORKING-STORAGE items to the
+      *               WS- prefix RANDGEN.COB already used, so the
+      *               convention is the same everywhere a program in
+      *               this set declares a plain counter or switch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJEAZAR2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCOREHST-FILE ASSIGN TO "SCOREHST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS WS-SCOREHST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCOREHST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SCOREREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-MAX-PLAYERS                PIC 9(03) VALUE 050.
+       01  WS-SCOREHST-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-SCOREHST-EOF-SW            PIC X(01) VALUE 'N'.
+           88  SCOREHST-EOF              VALUE 'Y'.
+       01  WS-PLAYER-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  PLAYER-FOUND              VALUE 'Y'.
+       01  WS-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  TABLE-IS-FULL             VALUE 'Y'.
+       01  WS-PLAYER-TABLE-COUNT          PIC 9(03) VALUE ZERO.
+       01  PLAYER-TABLE.
+           05  PLAYER-ENTRY OCCURS 50 TIMES
+                   INDEXED BY PLYR-IDX SORT-PASS-IDX SORT-CMP-IDX.
+               10  PT-PLAYER-ID          PIC X(10) VALUE SPACES.
+               10  PT-SESSION-COUNT      PIC 9(05) COMP VALUE ZERO.
+               10  PT-TOTAL-ATTEMPTS     PIC 9(07) COMP VALUE ZERO.
+               10  PT-BEST-ATTEMPTS      PIC 9(03) VALUE 999.
+               10  PT-REJECT-TOTAL       PIC 9(07) COMP VALUE ZERO.
+       01  TEMP-PLAYER-ENTRY.
+           05  TP-PLAYER-ID              PIC X(10) VALUE SPACES.
+           05  TP-SESSION-COUNT          PIC 9(05) COMP VALUE ZERO.
+           05  TP-TOTAL-ATTEMPTS         PIC 9(07) COMP VALUE ZERO.
+           05  TP-BEST-ATTEMPTS          PIC 9(03) VALUE 999.
+           05  TP-REJECT-TOTAL           PIC 9(07) COMP VALUE ZERO.
+       01  WS-PLAYER-AVERAGE              PIC 9(05)V99 VALUE ZERO.
+       01  WS-GRAND-SESSION-COUNT         PIC 9(07) COMP VALUE ZERO.
+       01  WS-GRAND-ATTEMPT-TOTAL         PIC 9(09) COMP VALUE ZERO.
+       01  WS-GRAND-REJECT-TOTAL          PIC 9(09) COMP VALUE ZERO.
+       01  WS-GRAND-AVERAGE               PIC 9(05)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+       MAIN-PROCEDURE.
+           DISPLAY "EJEAZAR2 - TRAINING FLOOR LEADERBOARD"
+           PERFORM 0100-OPEN-FILES
+           PERFORM 1000-BUILD-PLAYER-TABLE UNTIL SCOREHST-EOF
+           PERFORM 1900-SORT-PLAYER-TABLE
+           PERFORM 2000-PRINT-REPORT
+           CLOSE SCOREHST-FILE
+           STOP RUN.
+      */////////////////////////////////////////////////////////////////
+
+       0100-OPEN-FILES.
+           OPEN INPUT SCOREHST-FILE
+           IF WS-SCOREHST-STATUS NOT = "00"
+               DISPLAY "SCOREHST OPEN FAILED, STATUS "
+                   WS-SCOREHST-STATUS
+               SET SCOREHST-EOF TO TRUE
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1000-BUILD-PLAYER-TABLE.
+           READ SCOREHST-FILE NEXT RECORD
+               AT END
+                   SET SCOREHST-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1100-ACCUMULATE-RECORD
+           END-READ.
+      *-----------------------------------------------------------------
+
+       1100-ACCUMULATE-RECORD.
+           PERFORM 1150-FIND-OR-ADD-PLAYER
+           IF NOT TABLE-IS-FULL
+               ADD 1 TO PT-SESSION-COUNT(PLYR-IDX)
+               ADD SH-ATTEMPT-COUNT TO PT-TOTAL-ATTEMPTS(PLYR-IDX)
+               ADD SH-REJECT-COUNT TO PT-REJECT-TOTAL(PLYR-IDX)
+               IF SH-ROUND-WON
+                   AND SH-ATTEMPT-COUNT < PT-BEST-ATTEMPTS(PLYR-IDX)
+                   MOVE SH-ATTEMPT-COUNT TO PT-BEST-ATTEMPTS(PLYR-IDX)
+               END-IF
+               ADD 1 TO WS-GRAND-SESSION-COUNT
+               ADD SH-ATTEMPT-COUNT TO WS-GRAND-ATTEMPT-TOTAL
+               ADD SH-REJECT-COUNT TO WS-GRAND-REJECT-TOTAL
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1150-FIND-OR-ADD-PLAYER.
+           MOVE 'N' TO WS-PLAYER-FOUND-SW
+           MOVE 'N' TO WS-TABLE-FULL-SW
+           PERFORM 1160-SEARCH-ONE-SLOT
+               VARYING PLYR-IDX FROM 1 BY 1
+               UNTIL PLYR-IDX > WS-PLAYER-TABLE-COUNT OR PLAYER-FOUND
+           IF NOT PLAYER-FOUND
+               IF WS-PLAYER-TABLE-COUNT >= WS-MAX-PLAYERS
+                   SET TABLE-IS-FULL TO TRUE
+                   DISPLAY "WARNING - PLAYER TABLE FULL AT "
+                       WS-MAX-PLAYERS " PLAYERS, SKIPPING " SH-PLAYER-ID
+               ELSE
+                   ADD 1 TO WS-PLAYER-TABLE-COUNT
+                   SET PLYR-IDX TO WS-PLAYER-TABLE-COUNT
+                   MOVE SH-PLAYER-ID TO PT-PLAYER-ID(PLYR-IDX)
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1160-SEARCH-ONE-SLOT.
+           IF PT-PLAYER-ID(PLYR-IDX) = SH-PLAYER-ID
+               SET PLAYER-FOUND TO TRUE
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1900-SORT-PLAYER-TABLE.
+           PERFORM 1910-SORT-ONE-PASS
+               VARYING SORT-PASS-IDX FROM 1 BY 1
+               UNTIL SORT-PASS-IDX >= WS-PLAYER-TABLE-COUNT.
+      *-----------------------------------------------------------------
+
+       1910-SORT-ONE-PASS.
+           PERFORM 1920-COMPARE-ONE-PAIR
+               VARYING SORT-CMP-IDX FROM 1 BY 1
+               UNTIL SORT-CMP-IDX >= WS-PLAYER-TABLE-COUNT.
+      *-----------------------------------------------------------------
+
+       1920-COMPARE-ONE-PAIR.
+           IF PT-BEST-ATTEMPTS(SORT-CMP-IDX)
+                   > PT-BEST-ATTEMPTS(SORT-CMP-IDX + 1)
+               PERFORM 1930-SWAP-ENTRIES
+           END-IF.
+      *-----------------------------------------------------------------
+
+       1930-SWAP-ENTRIES.
+           MOVE PLAYER-ENTRY(SORT-CMP-IDX) TO TEMP-PLAYER-ENTRY
+           MOVE PLAYER-ENTRY(SORT-CMP-IDX + 1)
+               TO PLAYER-ENTRY(SORT-CMP-IDX)
+           MOVE TEMP-PLAYER-ENTRY TO PLAYER-ENTRY(SORT-CMP-IDX + 1).
+      *-----------------------------------------------------------------
+
+       2000-PRINT-REPORT.
+           DISPLAY " "
+           DISPLAY "RANK PLAYER ID  BEST SESSIONS  AVG ATTEMPTS"
+               "  REJECTS"
+           IF WS-PLAYER-TABLE-COUNT = ZERO
+               DISPLAY "NO SCOREHST RECORDS ON FILE"
+           ELSE
+               PERFORM 2100-PRINT-ONE-PLAYER
+                   VARYING PLYR-IDX FROM 1 BY 1
+                   UNTIL PLYR-IDX > WS-PLAYER-TABLE-COUNT
+           END-IF
+           DISPLAY " "
+           IF WS-GRAND-SESSION-COUNT > ZERO
+               COMPUTE WS-GRAND-AVERAGE ROUNDED =
+                   WS-GRAND-ATTEMPT-TOTAL / WS-GRAND-SESSION-COUNT
+           END-IF
+           DISPLAY "TOTAL SESSIONS......: " WS-GRAND-SESSION-COUNT
+           DISPLAY "OVERALL AVG ATTEMPTS.: " WS-GRAND-AVERAGE
+           DISPLAY "TOTAL REJECTED ENTRY.: " WS-GRAND-REJECT-TOTAL.
+      *-----------------------------------------------------------------
+
+       2100-PRINT-ONE-PLAYER.
+           MOVE ZERO TO WS-PLAYER-AVERAGE
+           IF PT-SESSION-COUNT(PLYR-IDX) > ZERO
+               COMPUTE WS-PLAYER-AVERAGE ROUNDED =
+                   PT-TOTAL-ATTEMPTS(PLYR-IDX)
+                   / PT-SESSION-COUNT(PLYR-IDX)
+           END-IF
+           DISPLAY PLYR-IDX SPACE PT-PLAYER-ID(PLYR-IDX) SPACE
+               PT-BEST-ATTEMPTS(PLYR-IDX) SPACE
+               PT-SESSION-COUNT(PLYR-IDX) SPACE
+               WS-PLAYER-AVERAGE SPACE
+               PT-REJECT-TOTAL(PLYR-IDX).
+      *-----------------------------------------------------------------
+       END PROGRAM EJEAZAR2.
