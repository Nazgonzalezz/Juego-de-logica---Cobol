@@ -0,0 +1,40 @@
+ ******************************************************************
+      * Author:GONZALEZ NAZARENA ARACELI
+      * Date:08/2026
+      * Purpose: Seeded random-number subroutine. Returns a whole
+      *          number between LK-MIN-RANGE and LK-MAX-RANGE for a
+      *          given LK-SEED so callers get a reproducible target
+      *          number when they pass the same seed (the daily-
+      *          challenge date, for example).
+      * Tectonics: cobc -c
+      *-----------------------------------------------------------
+      * Modification History:
+      * 08/2026  GNA  Original version, called from EJEAZAR1's
+      *               1000-CALL-ROUTINE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANDGEN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RANDOM-FRACTION            PIC 9V9(9) COMP-3.
+       01  WS-RANGE-WIDTH                PIC 9(05).
+       01  WS-RANGE-OFFSET               PIC 9(05).
+
+       LINKAGE SECTION.
+       01  LK-SEED                       PIC 9(08).
+       01  LK-MIN-RANGE                  PIC 9(03).
+       01  LK-MAX-RANGE                  PIC 9(03).
+       01  LK-RANDOM-NUMBER              PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-SEED, LK-MIN-RANGE, LK-MAX-RANGE,
+               LK-RANDOM-NUMBER.
+      */////////////////////////////////////////////////////////////////
+       0000-MAIN.
+           MOVE FUNCTION RANDOM(LK-SEED) TO WS-RANDOM-FRACTION
+           COMPUTE WS-RANGE-WIDTH = LK-MAX-RANGE - LK-MIN-RANGE + 1
+           COMPUTE WS-RANGE-OFFSET = FUNCTION MOD
+               ((WS-RANDOM-FRACTION * 1000000), WS-RANGE-WIDTH)
+           COMPUTE LK-RANDOM-NUMBER = LK-MIN-RANGE + WS-RANGE-OFFSET
+           GOBACK.
+      */////////////////////////////////////////////////////////////////
+       END PROGRAM RANDGEN.
